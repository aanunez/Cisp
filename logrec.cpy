@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: LOGREC
+      * Purpose:  Shared layout of the record LISP hands to the LOGGER
+      *           subprogram on every ADD/CLOSE operation. Any program
+      *           reading back the LOGGER dataset (e.g. LOGRPT) copies
+      *           this same layout so the two stay in step.
+      ******************************************************************
+       01 WS-LOG-RECORD.
+           02 WS-LOG-RECORD-FUNCTION-NAME PIC X(40).
+           02 WS-LOG-RECORD-MESSAGE PIC X(100).
