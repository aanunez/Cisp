@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: Lauryn Brown
+      * Date:
+      * Purpose: Print a daily audit listing of the command/result
+      *          pairs LISP hands to the LOGGER subprogram, so a run
+      *          can be reconciled against what was submitted.
+      * Tectonics: cobc
+      *
+      * Reads back the sequential dataset LOGGER appends each
+      * WS-LOG-RECORD to (see logrec.cpy) and lists it in the order
+      * written, one line per record, broken out by run using the
+      * RUN-START/RUN-END markers LISP writes around each call, along
+      * with a running count of commands issued versus results closed
+      * out, both per run and for the whole report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "LOGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-FILE.
+           COPY "logrec.cpy"
+               REPLACING ==WS-LOG-RECORD== BY ==LOG-FILE-RECORD==
+                   ==WS-LOG-RECORD-FUNCTION-NAME== BY
+                       ==LOG-FILE-FUNCTION-NAME==
+                   ==WS-LOG-RECORD-MESSAGE== BY ==LOG-FILE-MESSAGE==.
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-FILE-STATUS PIC X(2).
+           88 WS-LOG-FILE-NOT-FOUND VALUE "35".
+           88 WS-LOG-FILE-OK VALUE "00".
+       01 WS-EOF-FLAG PIC X VALUE "N".
+           88 WS-EOF-YES VALUE "Y", FALSE "N".
+       01 WS-REPORT-DATE PIC 9(8).
+       01 WS-REPORT-DATE-EDIT PIC 9999/99/99.
+       01 WS-COMMAND-COUNT PIC 9(6) VALUE 0.
+       01 WS-RESULT-COUNT PIC 9(6) VALUE 0.
+       01 WS-RECORD-TYPE PIC X(7).
+       01 WS-RUN-COUNT PIC 9(4) VALUE 0.
+       01 WS-RUN-COMMAND-COUNT PIC 9(6) VALUE 0.
+       01 WS-RUN-RESULT-COUNT PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT LOG-FILE.
+           IF NOT WS-LOG-FILE-OK THEN
+               PERFORM LOGRPT-ABEND-PROCEDURE
+           END-IF.
+           PERFORM PRINT-REPORT-HEADING-PROCEDURE.
+           PERFORM READ-LOG-RECORD-PROCEDURE.
+           PERFORM PRINT-LOG-RECORD-PROCEDURE
+               UNTIL WS-EOF-YES.
+           CLOSE LOG-FILE.
+           PERFORM PRINT-REPORT-TOTALS-PROCEDURE.
+           GOBACK.
+       LOGRPT-ABEND-PROCEDURE.
+           IF WS-LOG-FILE-NOT-FOUND THEN
+               DISPLAY "LOGRPT: LOG FILE NOT FOUND"
+           ELSE
+               DISPLAY "LOGRPT: ERROR OPENING LOG FILE, STATUS = "
+                   WS-LOG-FILE-STATUS
+           END-IF.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+       PRINT-REPORT-HEADING-PROCEDURE.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-REPORT-DATE TO WS-REPORT-DATE-EDIT.
+           DISPLAY "LISP RUN-AUDIT REPORT - " WS-REPORT-DATE-EDIT.
+           DISPLAY "TYPE    FUNCTION                                 "
+               "MESSAGE".
+       READ-LOG-RECORD-PROCEDURE.
+           READ LOG-FILE
+               AT END SET WS-EOF-YES TO TRUE
+           END-READ.
+       PRINT-LOG-RECORD-PROCEDURE.
+      ******A function name of "LISP" is a command about to run; a
+      ******function name starting "LISP:" is the closing result;
+      ******"RUN-START"/"RUN-END" bracket one call to LISP, so the
+      ******dataset can be read back and totaled per run even after it
+      ******has accumulated records from many separate runs
+           EVALUATE LOG-FILE-FUNCTION-NAME
+           WHEN "RUN-START"
+               PERFORM PRINT-RUN-START-PROCEDURE
+           WHEN "RUN-END"
+               PERFORM PRINT-RUN-TOTALS-PROCEDURE
+           WHEN OTHER
+               IF LOG-FILE-FUNCTION-NAME = "LISP"
+                   MOVE "COMMAND" TO WS-RECORD-TYPE
+                   ADD 1 TO WS-COMMAND-COUNT
+                   ADD 1 TO WS-RUN-COMMAND-COUNT
+               ELSE
+                   MOVE "RESULT" TO WS-RECORD-TYPE
+                   ADD 1 TO WS-RESULT-COUNT
+                   ADD 1 TO WS-RUN-RESULT-COUNT
+               END-IF
+               DISPLAY WS-RECORD-TYPE " " LOG-FILE-FUNCTION-NAME " "
+                   LOG-FILE-MESSAGE
+           END-EVALUATE.
+           PERFORM READ-LOG-RECORD-PROCEDURE.
+       PRINT-RUN-START-PROCEDURE.
+           ADD 1 TO WS-RUN-COUNT.
+           MOVE 0 TO WS-RUN-COMMAND-COUNT.
+           MOVE 0 TO WS-RUN-RESULT-COUNT.
+           DISPLAY "---- RUN " WS-RUN-COUNT " ----".
+       PRINT-RUN-TOTALS-PROCEDURE.
+           DISPLAY "RUN " WS-RUN-COUNT " COMMANDS: "
+               WS-RUN-COMMAND-COUNT "  RESULTS: " WS-RUN-RESULT-COUNT.
+       PRINT-REPORT-TOTALS-PROCEDURE.
+           DISPLAY "COMMANDS ISSUED: " WS-COMMAND-COUNT
+               "  RESULTS CLOSED: " WS-RESULT-COUNT.
+       END PROGRAM LOGRPT.
