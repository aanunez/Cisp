@@ -6,64 +6,282 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPR-FILE ASSIGN TO DYNAMIC WS-EXPR-FILE-ASSIGN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPR-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD EXPR-FILE.
+       01 EXPR-FILE-RECORD PIC X(200).
        WORKING-STORAGE SECTION.
+      *****************************************
+      *    WS caller-supplied expression file tokenizer
+      *****************************************
+       01 WS-EXPR-FILE-ASSIGN PIC X(100).
+       01 WS-EXPR-FILE-STATUS PIC X(2).
+           88 WS-EXPR-FILE-OK VALUE "00".
+           88 WS-EXPR-FILE-LINE-TOO-LONG VALUE "06".
+       01 WS-EXPR-LINE PIC X(200).
+       01 WS-EXPR-CHAR-INDEX PIC 9(3).
+       01 WS-EXPR-CURRENT-CHAR PIC X.
+       01 WS-EXPR-TOKEN-BUFFER PIC X(50).
+       01 WS-EXPR-TOKEN-LEN PIC 9(2) VALUE 0.
+       01 WS-EXPR-EOF-FLAG PIC X VALUE "N".
+           88 WS-EXPR-EOF-YES VALUE "Y", FALSE "N".
        01 WS-SYMBOL-TABLE-INDEX PIC 9(4).
+      *****************************************
+      *    WS "if" branch-skip state - tracks paren depth while the
+      *    token walk below is bypassing an "if" branch that the
+      *    already-known condition ruled out, so that branch's side
+      *    effects (e.g. a nested "write") never run
+      *****************************************
+       01 WS-IF-SKIP-MODE-FLAG PIC X VALUE SPACE.
+           88 WS-IF-SKIP-MODE-YES VALUE "Y", FALSE "N".
+       01 WS-IF-SKIP-DEPTH PIC 9(4) VALUE 0.
        01 WS-CURR-COMMAND PIC X(100).
        01 WS-CURRENT-VALUE PIC X(100).
        01 WS-CURRENT-VALUE-NUMERIC
-       REDEFINES WS-CURRENT-VALUE PIC 9(10).
+       REDEFINES WS-CURRENT-VALUE PIC S9(15)V99
+           SIGN IS TRAILING SEPARATE.
        01 WS-INIT-COMMAND PIC X.
            88 WS-INIT-COMMAND-YES VALUE "Y", FALSE 'N'.
+       01 WS-COMMAND-DISPATCH-FLAG PIC X.
+           88 WS-COMMAND-DISPATCH-YES VALUE "Y", FALSE 'N'.
+       01 WS-ABEND-MESSAGE PIC X(80) VALUE SPACES.
+      *****************************************
+      *    WS "define" name/value bindings for the current run
+      *****************************************
+       01 WS-DEFINE-TABLE-COUNT PIC 9(2) VALUE 0.
+       01 WS-DEFINE-TABLE.
+           02 WS-DEFINE-ENTRY OCCURS 40 TIMES.
+               03 WS-DEFINE-NAME PIC X(50).
+               03 WS-DEFINE-VALUE PIC X(100).
+               03 WS-DEFINE-VALUE-NUMERIC
+                   REDEFINES WS-DEFINE-VALUE PIC S9(15)V99
+                       SIGN IS TRAILING SEPARATE.
+       01 WS-DEFINE-TABLE-INDEX PIC 9(2).
+       01 WS-DEFINE-FOUND-FLAG PIC X VALUE "N".
+           88 WS-DEFINE-FOUND-YES VALUE "Y", FALSE "N".
       *****************************************
       *    WS Shared with LOGGER SubRoutine
       *****************************************
            01 WS-LOG-OPERATION-FLAG PIC X(5).
-           01 WS-LOG-RECORD.
-               02 WS-LOG-RECORD-FUNCTION-NAME PIC X(40).
-               02 WS-LOG-RECORD-MESSAGE PIC X(100).
+           COPY "logrec.cpy".
       *****************************************
       *    WS Shared with RECUSRION SubRoutine
       *****************************************
        01 WS-RECURSION-FLAG PIC X(30).
+           88 WS-RECURSION-STACK-FULL-YES VALUE "STACK-FULL".
        01 WS-RECURSION-OBJECT.
-          02 WS-COMMAND-NAME PIC X(20).
-          02 WS-COMMAND-RESULT PIC X(20).
+          02 WS-COMMAND-NAME PIC X(20) VALUE SPACES.
+          02 WS-COMMAND-RESULT PIC X(20) VALUE SPACES.
           02 WS-COMMAND-RESULT-NUMERIC
-          REDEFINES WS-COMMAND-RESULT PIC 9(20).
-          02 WS-COMMAND-RETURNS-RESULT PIC X.
+          REDEFINES WS-COMMAND-RESULT PIC S9(15)V99
+              SIGN IS TRAILING SEPARATE.
+          02 WS-COMMAND-RETURNS-RESULT PIC X VALUE SPACE.
              88 WS-COMMAND-RETURNS-RESULT-YES VALUE 'Y', FALSE 'N'.
+             88 WS-IF-TEST-SEEN-YES VALUE "1".
+             88 WS-IF-THEN-SEEN-YES VALUE "2".
+      *****"if" scratch for the command frame in progress - lives inside
+      *****WS-RECURSION-OBJECT so a nested "if" gets its own copy of the
+      *****condition result across the push/pop that saves/restores the
+      *****rest of the frame, instead of clobbering an outer "if" that
+      *****is still waiting to see its own "then"/"else" argument
+          02 WS-IF-CONDITION-FALSE-FLAG PIC X VALUE SPACE.
+             88 WS-IF-CONDITION-FALSE-YES VALUE "Y", FALSE "N".
+      *****"define" scratch for the command frame in progress - same
+      *****reasoning as WS-IF-CONDITION-FALSE-FLAG above; a "define"
+      *****nested inside another "define"'s value argument needs its
+      *****own pending name that survives the outer frame's push/pop
+          02 WS-DEFINE-PENDING-NAME PIC X(50) VALUE SPACES.
+      *****"<"/">"/"=" scratch for the command frame in progress - same
+      *****reasoning as WS-IF-CONDITION-FALSE-FLAG above; holds the
+      *****first value seen so a third-or-later argument still compares
+      *****against that original base instead of the previous
+      *****comparison's 1/0 truth value
+          02 WS-COMPARE-BASE PIC X(20) VALUE SPACES.
+          02 WS-COMPARE-BASE-NUMERIC
+             REDEFINES WS-COMPARE-BASE PIC S9(15)V99
+                 SIGN IS TRAILING SEPARATE.
        LINKAGE SECTION.
        01 LS-LISP-SYMBOLS.
-           02 LS-SYMBOL-TABLE-SIZE PIC 9.
+           02 LS-SYMBOL-TABLE-SIZE PIC 9(4).
            02 LS-SYMBOL PIC X(50) OCCURS 40 TIMES.
            02 LS-SYMBOL-LEN PIC 9(2) OCCURS 40 TIMES.
-       PROCEDURE DIVISION USING LS-LISP-SYMBOLS.
+       01 LS-EXPR-FILE-NAME PIC X(100).
+       PROCEDURE DIVISION USING LS-LISP-SYMBOLS,
+           OPTIONAL LS-EXPR-FILE-NAME.
        MAIN-PROCEDURE.
+      *********"define" bindings are scoped to this call only - reset
+      *********the table so a binding from an earlier, separate CALL
+      *********to LISP within the same run unit can't leak into this one
+           MOVE 0 TO WS-DEFINE-TABLE-COUNT.
+           PERFORM LOG-RUN-START-PROCEDURE.
+      *********A caller-supplied expression file replaces whatever the
+      *********caller may have already built into LS-LISP-SYMBOLS
+           IF ADDRESS OF LS-EXPR-FILE-NAME NOT = NULL
+               AND LS-EXPR-FILE-NAME NOT = SPACES THEN
+               PERFORM TOKENIZE-EXPRESSION-FILE-PROCEDURE
+           END-IF.
            PERFORM INIT-CALL-STACK-PROCEDURE.
       ********* EVALUTE LISP
            PERFORM VARYING WS-SYMBOL-TABLE-INDEX FROM 1 BY 1 UNTIL
            WS-SYMBOL-TABLE-INDEX > LS-SYMBOL-TABLE-SIZE
-               EVALUATE LS-SYMBOL(WS-SYMBOL-TABLE-INDEX)
-               WHEN "("
-                   SET WS-INIT-COMMAND-YES TO TRUE
-               WHEN ")"
-                   PERFORM LOG-COMMAND-EVALUTATION
-                   PERFORM RETURN-PROCEDURE
-               WHEN OTHER
-                   MOVE LS-SYMBOL(WS-SYMBOL-TABLE-INDEX)
-                    TO WS-CURR-COMMAND
-                   PERFORM LOG-CURRENT-COMMAND-PROCEDURE
-                   IF WS-INIT-COMMAND-YES THEN
-                       PERFORM INIT-RECURSION-OBJECT-PROCEDURE
-                   ELSE
-                       PERFORM EVALUATE-CURRENT-COMMAND
+               IF WS-IF-SKIP-MODE-YES THEN
+                   PERFORM TRACK-IF-SKIP-PAREN-PROCEDURE
+               ELSE
+                   PERFORM CHECK-IF-ARGUMENT-SKIP-PROCEDURE
+                   IF NOT WS-IF-SKIP-MODE-YES THEN
+                       EVALUATE LS-SYMBOL(WS-SYMBOL-TABLE-INDEX)
+                       WHEN "("
+                           SET WS-INIT-COMMAND-YES TO TRUE
+                       WHEN ")"
+                           PERFORM LOG-COMMAND-EVALUTATION
+                           PERFORM RETURN-PROCEDURE
+                       WHEN OTHER
+                           MOVE LS-SYMBOL(WS-SYMBOL-TABLE-INDEX)
+                            TO WS-CURR-COMMAND
+                           PERFORM LOG-CURRENT-COMMAND-PROCEDURE
+                           IF WS-INIT-COMMAND-YES THEN
+                               PERFORM INIT-RECURSION-OBJECT-PROCEDURE
+                           ELSE
+                               PERFORM EVALUATE-CURRENT-COMMAND
+                           END-IF
+                       END-EVALUATE
                    END-IF
+               END-IF
            END-PERFORM.
            PERFORM CLOSE-CALL-STACK-PROCEDURE.
+           PERFORM CLOSE-LOGGER-PROCEDURE.
            GOBACK.
+       CHECK-IF-ARGUMENT-SKIP-PROCEDURE.
+      *********An "if" whose condition is already known must not let the
+      *********branch it didn't pick run at all - not skipping it would
+      *********run that branch's side effects (e.g. a nested "write")
+      *********unconditionally, which is what a lazy "if" must prevent
+           IF WS-COMMAND-NAME = "if" THEN
+               IF WS-IF-TEST-SEEN-YES AND WS-IF-CONDITION-FALSE-YES THEN
+                   MOVE "2" TO WS-COMMAND-RETURNS-RESULT
+                   MOVE 0 TO WS-IF-SKIP-DEPTH
+                   SET WS-IF-SKIP-MODE-YES TO TRUE
+                   PERFORM TRACK-IF-SKIP-PAREN-PROCEDURE
+               END-IF
+               IF WS-IF-THEN-SEEN-YES
+                   AND NOT WS-IF-CONDITION-FALSE-YES THEN
+                   MOVE 0 TO WS-IF-SKIP-DEPTH
+                   SET WS-IF-SKIP-MODE-YES TO TRUE
+                   PERFORM TRACK-IF-SKIP-PAREN-PROCEDURE
+               END-IF
+           END-IF.
+       TRACK-IF-SKIP-PAREN-PROCEDURE.
+      *********Consume one token of a skipped branch without evaluating
+      *********it - a parenthesized branch is skipped until its own
+      *********parens balance back out, a bare-atom branch is exactly
+      *********one token wide
+           EVALUATE LS-SYMBOL(WS-SYMBOL-TABLE-INDEX)
+           WHEN "("
+               ADD 1 TO WS-IF-SKIP-DEPTH
+           WHEN ")"
+               SUBTRACT 1 FROM WS-IF-SKIP-DEPTH
+               IF WS-IF-SKIP-DEPTH = 0 THEN
+                   SET WS-IF-SKIP-MODE-YES TO FALSE
+               END-IF
+           WHEN OTHER
+               IF WS-IF-SKIP-DEPTH = 0 THEN
+                   SET WS-IF-SKIP-MODE-YES TO FALSE
+               END-IF
+           END-EVALUATE.
+       TOKENIZE-EXPRESSION-FILE-PROCEDURE.
+      *********Read a plain-text expression file and build
+      *********LS-LISP-SYMBOLS from it ourselves, the same table a
+      *********caller would otherwise have to hand us pre-built
+           MOVE FUNCTION TRIM(LS-EXPR-FILE-NAME) TO WS-EXPR-FILE-ASSIGN.
+           MOVE 0 TO LS-SYMBOL-TABLE-SIZE.
+           SET WS-EXPR-EOF-YES TO FALSE.
+           OPEN INPUT EXPR-FILE.
+      *****An unopenable expression file leaves EOF never set, which
+      *****would spin READ-EXPR-LINE-PROCEDURE/TOKENIZE-EXPR-LINE-
+      *****PROCEDURE forever below - fail loudly instead of hanging
+           IF NOT WS-EXPR-FILE-OK THEN
+               STRING "LISP-ERROR: UNABLE TO OPEN EXPRESSION FILE "
+                 WS-EXPR-FILE-ASSIGN DELIMITED BY SIZE
+                 INTO WS-ABEND-MESSAGE
+               PERFORM LISP-ABEND-PROCEDURE
+           END-IF.
+           PERFORM READ-EXPR-LINE-PROCEDURE.
+           PERFORM TOKENIZE-EXPR-LINE-PROCEDURE UNTIL WS-EXPR-EOF-YES.
+           CLOSE EXPR-FILE.
+       READ-EXPR-LINE-PROCEDURE.
+           MOVE SPACES TO WS-EXPR-LINE.
+           READ EXPR-FILE INTO WS-EXPR-LINE
+               AT END SET WS-EXPR-EOF-YES TO TRUE
+           END-READ.
+      *****A line longer than WS-EXPR-LINE comes back truncated with no
+      *****other warning - fail loudly instead of silently parsing a
+      *****chopped-off expression
+           IF WS-EXPR-FILE-LINE-TOO-LONG THEN
+               STRING "LISP-ERROR: EXPRESSION FILE LINE EXCEEDS "
+                 "MAXIMUM LENGTH OF " DELIMITED BY SIZE
+                 LENGTH OF WS-EXPR-LINE DELIMITED BY SIZE
+                 INTO WS-ABEND-MESSAGE
+               PERFORM LISP-ABEND-PROCEDURE
+           END-IF.
+       TOKENIZE-EXPR-LINE-PROCEDURE.
+           PERFORM VARYING WS-EXPR-CHAR-INDEX FROM 1 BY 1
+               UNTIL WS-EXPR-CHAR-INDEX > LENGTH OF WS-EXPR-LINE
+               MOVE WS-EXPR-LINE(WS-EXPR-CHAR-INDEX:1)
+                   TO WS-EXPR-CURRENT-CHAR
+               EVALUATE TRUE
+                   WHEN WS-EXPR-CURRENT-CHAR = "("
+                        OR WS-EXPR-CURRENT-CHAR = ")"
+                       PERFORM FLUSH-EXPR-TOKEN-PROCEDURE
+                       MOVE WS-EXPR-CURRENT-CHAR TO WS-EXPR-TOKEN-BUFFER
+                       MOVE 1 TO WS-EXPR-TOKEN-LEN
+                       PERFORM FLUSH-EXPR-TOKEN-PROCEDURE
+                   WHEN WS-EXPR-CURRENT-CHAR = SPACE
+                       PERFORM FLUSH-EXPR-TOKEN-PROCEDURE
+                   WHEN OTHER
+                       ADD 1 TO WS-EXPR-TOKEN-LEN
+                       MOVE WS-EXPR-CURRENT-CHAR
+                           TO WS-EXPR-TOKEN-BUFFER(WS-EXPR-TOKEN-LEN:1)
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM FLUSH-EXPR-TOKEN-PROCEDURE.
+           PERFORM READ-EXPR-LINE-PROCEDURE.
+       FLUSH-EXPR-TOKEN-PROCEDURE.
+           IF WS-EXPR-TOKEN-LEN > 0 THEN
+      *****LS-SYMBOL/LS-SYMBOL-LEN only OCCUR 40 TIMES - an expression
+      *****file tokenizing past that would write off the end of both
+      *****tables, so refuse it instead of corrupting memory
+               IF LS-SYMBOL-TABLE-SIZE >= 40 THEN
+                   STRING "LISP-ERROR: EXPRESSION FILE HAS MORE THAN "
+                     "40 TOKENS" DELIMITED BY SIZE
+                     INTO WS-ABEND-MESSAGE
+                   PERFORM LISP-ABEND-PROCEDURE
+               END-IF
+               ADD 1 TO LS-SYMBOL-TABLE-SIZE
+               MOVE WS-EXPR-TOKEN-BUFFER(1:WS-EXPR-TOKEN-LEN)
+                   TO LS-SYMBOL(LS-SYMBOL-TABLE-SIZE)
+               MOVE WS-EXPR-TOKEN-LEN TO
+                   LS-SYMBOL-LEN(LS-SYMBOL-TABLE-SIZE)
+               MOVE SPACES TO WS-EXPR-TOKEN-BUFFER
+               MOVE 0 TO WS-EXPR-TOKEN-LEN
+           END-IF.
        INIT-CALL-STACK-PROCEDURE.
+      *********LS-SYMBOL/LS-SYMBOL-LEN only OCCUR 40 TIMES - a caller
+      *********that builds LS-LISP-SYMBOLS itself and hands in a size
+      *********over that would walk off the end of both tables the same
+      *********way an over-long expression file would, so refuse it
+      *********before the evaluation loop ever reads it
+       IF LS-SYMBOL-TABLE-SIZE > 40 THEN
+           STRING "LISP-ERROR: LS-SYMBOL-TABLE-SIZE EXCEEDS MAXIMUM "
+             "OF 40" DELIMITED BY SIZE
+             INTO WS-ABEND-MESSAGE
+           PERFORM LISP-ABEND-PROCEDURE
+       END-IF.
       *********Initialize Call stack for Recursion
        MOVE "INIT" TO WS-RECURSION-FLAG.
        CALL "RECURSION" USING WS-RECURSION-FLAG.
@@ -75,10 +293,45 @@
                MOVE "ADD-TO-CALL-STACK" TO WS-RECURSION-FLAG
                CALL "RECURSION" USING WS-RECURSION-FLAG,
                WS-RECURSION-OBJECT
+               IF WS-RECURSION-STACK-FULL-YES THEN
+                   STRING "LISP-ERROR: CALL STACK OVERFLOW - "
+                     "EXPRESSION NESTED TOO DEEPLY" DELIMITED BY SIZE
+                     INTO WS-ABEND-MESSAGE
+                   PERFORM LISP-ABEND-PROCEDURE
+               END-IF
       ******Add the next command to the recursion OBJECT
                MOVE WS-CURR-COMMAND TO WS-COMMAND-NAME
+      ******Start the new command with a clean result area so it
+      ******doesn't inherit a value left behind by a prior sibling
+               MOVE SPACES TO WS-COMMAND-RESULT
+               MOVE SPACES TO WS-COMMAND-RETURNS-RESULT
+               MOVE SPACE TO WS-IF-CONDITION-FALSE-FLAG
+               MOVE SPACES TO WS-DEFINE-PENDING-NAME
+               MOVE SPACES TO WS-COMPARE-BASE
            END-IF.
+           PERFORM VALIDATE-COMMAND-NAME-PROCEDURE.
            SET WS-INIT-COMMAND-YES TO FALSE.
+       VALIDATE-COMMAND-NAME-PROCEDURE.
+      *****Reject a mistyped or unknown command name the moment it is
+      *****captured, rather than waiting for it to be given an argument
+      *****to trigger the per-argument dispatch check in
+      *****EVALUATE-CURRENT-COMMAND - a zero-argument command like
+      *****"(boguscmd)" never evaluates any argument at all
+           EVALUATE WS-CURR-COMMAND
+           WHEN "write"
+           WHEN "+"
+           WHEN "-"
+           WHEN "*"
+           WHEN "/"
+           WHEN "define"
+           WHEN "<"
+           WHEN ">"
+           WHEN "="
+           WHEN "if"
+               CONTINUE
+           WHEN OTHER
+               PERFORM UNRECOGNIZED-COMMAND-PROCEDURE
+           END-EVALUATE.
        RETURN-PROCEDURE.
            MOVE "IS-EMPTY" TO WS-RECURSION-FLAG.
            CALL "RECURSION" USING WS-RECURSION-FLAG.
@@ -86,16 +339,58 @@
                MOVE WS-COMMAND-RESULT TO WS-CURRENT-VALUE
                PERFORM POP-CALL-STACK
                MOVE WS-COMMAND-NAME TO WS-CURR-COMMAND
+               SET WS-COMMAND-DISPATCH-YES TO TRUE
                PERFORM EVALUATE-CURRENT-COMMAND
+               SET WS-COMMAND-DISPATCH-YES TO FALSE
+           ELSE
+      *****This ")" closed the outermost expression - clear the frame
+      *****so a second, separate top-level expression tokenized into
+      *****the same call doesn't mistake a fresh command name for a
+      *****recursive push against a stack that is actually empty
+               MOVE SPACES TO WS-COMMAND-NAME
+               MOVE SPACES TO WS-COMMAND-RESULT
+               MOVE SPACES TO WS-COMMAND-RETURNS-RESULT
+               MOVE SPACE TO WS-IF-CONDITION-FALSE-FLAG
+               MOVE SPACES TO WS-DEFINE-PENDING-NAME
+               MOVE SPACES TO WS-COMPARE-BASE
            END-IF.
 
        POP-CALL-STACK.
            MOVE "POP-CALL-STACK" TO WS-RECURSION-FLAG.
            CALL "RECURSION" USING WS-RECURSION-FLAG,
            WS-RECURSION-OBJECT.
+      *****Same stack-full guard as the push side - a corrupted or
+      *****misbehaving stack should abend here too rather than hand
+      *****RETURN-PROCEDURE a result popped off a bad frame
+           IF WS-RECURSION-STACK-FULL-YES THEN
+               STRING "LISP-ERROR: CALL STACK OVERFLOW - EXPRESSION "
+                 "NESTED TOO DEEPLY" DELIMITED BY SIZE
+                 INTO WS-ABEND-MESSAGE
+               PERFORM LISP-ABEND-PROCEDURE
+           END-IF.
        CLOSE-CALL-STACK-PROCEDURE.
            MOVE "CLOSE" TO WS-RECURSION-FLAG.
            CALL "RECURSION" USING WS-RECURSION-FLAG.
+       CLOSE-LOGGER-PROCEDURE.
+      *********Mark the end of this run in the audit trail before
+      *********flushing it, so LOGRPT can tell where one run's
+      *********commands/results stop and the next run's start, even
+      *********when the LOGGER dataset accumulates across many runs
+           MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+           MOVE "RUN-END" TO WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE SPACES TO WS-LOG-RECORD-MESSAGE.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
+      *********Flush/finalize the LOGGER dataset so a run's audit
+      *********trail is complete on disk even if the job abends
+           MOVE "CLOSE" TO WS-LOG-OPERATION-FLAG.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
+       LOG-RUN-START-PROCEDURE.
+      *********Mark the start of this run in the audit trail - the
+      *********matching bookend to CLOSE-LOGGER-PROCEDURE's "RUN-END"
+           MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+           MOVE "RUN-START" TO WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE SPACES TO WS-LOG-RECORD-MESSAGE.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
        LOG-CURRENT-COMMAND-PROCEDURE.
       ******log Current Command To be Executed
            MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
@@ -111,27 +406,237 @@
                PERFORM LISP-WRITE-PROCEDURE
            WHEN "+"
                PERFORM LISP-ADD-PROCEDURE
+           WHEN "-"
+               PERFORM LISP-SUBTRACT-PROCEDURE
+           WHEN "*"
+               PERFORM LISP-MULTIPLY-PROCEDURE
+           WHEN "/"
+               PERFORM LISP-DIVIDE-PROCEDURE
+           WHEN "define"
+               PERFORM LISP-DEFINE-PROCEDURE
+           WHEN "<"
+               PERFORM LISP-LESS-THAN-PROCEDURE
+           WHEN ">"
+               PERFORM LISP-GREATER-THAN-PROCEDURE
+           WHEN "="
+               PERFORM LISP-EQUAL-PROCEDURE
+           WHEN "if"
+               PERFORM LISP-IF-PROCEDURE
            WHEN OTHER
-      ************ Evalute values
-              IF WS-CURR-COMMAND(1:LS-SYMBOL-LEN(WS-SYMBOL-TABLE-INDEX))
-                  IS NUMERIC THEN
-                   MOVE WS-CURR-COMMAND TO WS-CURRENT-VALUE-NUMERIC
+      ************ An operator name reaching here is not one we know
+               IF WS-COMMAND-DISPATCH-YES THEN
+                   PERFORM UNRECOGNIZED-COMMAND-PROCEDURE
                ELSE
-                   MOVE WS-CURR-COMMAND TO WS-CURRENT-VALUE
+      ************ Evalute values
+                   PERFORM LOOKUP-DEFINED-VALUE-PROCEDURE
+                   IF WS-DEFINE-FOUND-YES THEN
+                       CONTINUE
+                   ELSE
+                       IF FUNCTION TEST-NUMVAL(WS-CURR-COMMAND
+                           (1:LS-SYMBOL-LEN(WS-SYMBOL-TABLE-INDEX))) = 0
+                           COMPUTE WS-CURRENT-VALUE-NUMERIC = FUNCTION
+                               NUMVAL(WS-CURR-COMMAND
+                               (1:LS-SYMBOL-LEN(WS-SYMBOL-TABLE-INDEX)))
+                       ELSE
+                           MOVE WS-CURR-COMMAND TO WS-CURRENT-VALUE
+                       END-IF
+                   END-IF
+                   PERFORM APPLY-VALUE-TO-EXPRESSION
                END-IF
-               PERFORM APPLY-VALUE-TO-EXPRESSION
            .
+       LOOKUP-DEFINED-VALUE-PROCEDURE.
+      ******If this token names a prior "define", substitute its value
+      ******in place of treating the name itself as a literal
+           SET WS-DEFINE-FOUND-YES TO FALSE.
+           PERFORM VARYING WS-DEFINE-TABLE-INDEX FROM 1 BY 1
+               UNTIL WS-DEFINE-TABLE-INDEX > WS-DEFINE-TABLE-COUNT
+               OR WS-DEFINE-FOUND-YES
+               IF WS-CURR-COMMAND
+                   (1:LS-SYMBOL-LEN(WS-SYMBOL-TABLE-INDEX))
+                   = WS-DEFINE-NAME(WS-DEFINE-TABLE-INDEX)
+                   MOVE WS-DEFINE-VALUE(WS-DEFINE-TABLE-INDEX)
+                       TO WS-CURRENT-VALUE
+                   SET WS-DEFINE-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM.
        APPLY-VALUE-TO-EXPRESSION.
            MOVE WS-COMMAND-NAME TO WS-CURR-COMMAND.
+           SET WS-COMMAND-DISPATCH-YES TO TRUE.
            PERFORM EVALUATE-CURRENT-COMMAND.
+           SET WS-COMMAND-DISPATCH-YES TO FALSE.
+       UNRECOGNIZED-COMMAND-PROCEDURE.
+           STRING "LISP-ERROR: UNRECOGNIZED COMMAND " DELIMITED BY SIZE
+             WS-CURR-COMMAND DELIMITED BY SIZE
+             INTO WS-ABEND-MESSAGE.
+           PERFORM LISP-ABEND-PROCEDURE.
+       LISP-ABEND-PROCEDURE.
+           DISPLAY WS-ABEND-MESSAGE.
+           PERFORM CLOSE-CALL-STACK-PROCEDURE.
+           PERFORM CLOSE-LOGGER-PROCEDURE.
+      ******Set the abend return code last - a subsequent CALL to a
+      ******subprogram would otherwise reset RETURN-CODE behind us
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
        LISP-WRITE-PROCEDURE.
            MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT.
            DISPLAY WS-COMMAND-RESULT.
        LISP-ADD-PROCEDURE.
-           IF WS-COMMAND-RESULT-NUMERIC EQUALS SPACES THEN
+           IF WS-COMMAND-RESULT-NUMERIC EQUAL TO SPACES THEN
                MOVE 0 TO WS-COMMAND-RESULT-NUMERIC
            END-IF.
            ADD WS-CURRENT-VALUE-NUMERIC TO WS-COMMAND-RESULT-NUMERIC.
+       LISP-SUBTRACT-PROCEDURE.
+      ******First value seen becomes the base, each value after that
+      ******is subtracted from the running total: (- 10 3 2) = 5
+           IF WS-COMMAND-RESULT-NUMERIC EQUAL TO SPACES THEN
+               MOVE WS-CURRENT-VALUE-NUMERIC TO
+                   WS-COMMAND-RESULT-NUMERIC
+           ELSE
+               SUBTRACT WS-CURRENT-VALUE-NUMERIC FROM
+                   WS-COMMAND-RESULT-NUMERIC
+           END-IF.
+       LISP-MULTIPLY-PROCEDURE.
+           IF WS-COMMAND-RESULT-NUMERIC EQUAL TO SPACES THEN
+               MOVE WS-CURRENT-VALUE-NUMERIC TO
+                   WS-COMMAND-RESULT-NUMERIC
+           ELSE
+               MULTIPLY WS-CURRENT-VALUE-NUMERIC BY
+                   WS-COMMAND-RESULT-NUMERIC
+           END-IF.
+       LISP-DIVIDE-PROCEDURE.
+      ******First value seen becomes the base, each value after that
+      ******divides the running total: (/ 100 5 2) = 10
+           IF WS-COMMAND-RESULT-NUMERIC EQUAL TO SPACES THEN
+               MOVE WS-CURRENT-VALUE-NUMERIC TO
+                   WS-COMMAND-RESULT-NUMERIC
+           ELSE
+               DIVIDE WS-CURRENT-VALUE-NUMERIC INTO
+                   WS-COMMAND-RESULT-NUMERIC
+                   ON SIZE ERROR
+                       STRING "LISP-ERROR: DIVIDE BY ZERO"
+                         DELIMITED BY SIZE
+                         INTO WS-ABEND-MESSAGE
+                       PERFORM LISP-ABEND-PROCEDURE
+               END-DIVIDE
+           END-IF.
+       LISP-DEFINE-PROCEDURE.
+      ******First argument is the name, second is the value to store
+      ******against it; the value is returned so "define" composes
+      ******with "write"/"+" the same way the other operators do
+           IF NOT WS-COMMAND-RETURNS-RESULT-YES THEN
+               MOVE WS-CURRENT-VALUE TO WS-DEFINE-PENDING-NAME
+               SET WS-COMMAND-RETURNS-RESULT-YES TO TRUE
+           ELSE
+               PERFORM STORE-DEFINE-PROCEDURE
+               MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT
+           END-IF.
+       STORE-DEFINE-PROCEDURE.
+      ******Update the entry in place if this name was already defined
+      ******earlier in the run, otherwise append a new one
+           SET WS-DEFINE-FOUND-YES TO FALSE.
+           PERFORM VARYING WS-DEFINE-TABLE-INDEX FROM 1 BY 1
+               UNTIL WS-DEFINE-TABLE-INDEX > WS-DEFINE-TABLE-COUNT
+               OR WS-DEFINE-FOUND-YES
+               IF WS-DEFINE-PENDING-NAME
+                   = WS-DEFINE-NAME(WS-DEFINE-TABLE-INDEX)
+                   SET WS-DEFINE-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM.
+           IF WS-DEFINE-FOUND-YES THEN
+               SUBTRACT 1 FROM WS-DEFINE-TABLE-INDEX
+           ELSE
+      *****WS-DEFINE-ENTRY only OCCURS 40 TIMES - a run that defines
+      *****past that would write off the end of the table, so refuse
+      *****it instead of corrupting memory
+               IF WS-DEFINE-TABLE-COUNT >= 40 THEN
+                   STRING "LISP-ERROR: MORE THAN 40 DEFINE BINDINGS "
+                     "IN ONE RUN" DELIMITED BY SIZE
+                     INTO WS-ABEND-MESSAGE
+                   PERFORM LISP-ABEND-PROCEDURE
+               END-IF
+               ADD 1 TO WS-DEFINE-TABLE-COUNT
+               MOVE WS-DEFINE-TABLE-COUNT TO WS-DEFINE-TABLE-INDEX
+               MOVE WS-DEFINE-PENDING-NAME
+                   TO WS-DEFINE-NAME(WS-DEFINE-TABLE-INDEX)
+           END-IF.
+           MOVE WS-CURRENT-VALUE
+               TO WS-DEFINE-VALUE(WS-DEFINE-TABLE-INDEX).
+       LISP-LESS-THAN-PROCEDURE.
+      ******First value seen becomes the base; each value after that is
+      ******compared against that same original base (kept in
+      ******WS-COMPARE-BASE-NUMERIC, separate from the 1/0 truth value
+      ******this leaves as the result), so a third-or-later argument
+      ******doesn't end up comparing against the previous truth value
+           IF NOT WS-COMMAND-RETURNS-RESULT-YES THEN
+               MOVE WS-CURRENT-VALUE-NUMERIC TO
+                   WS-COMPARE-BASE-NUMERIC
+               MOVE WS-CURRENT-VALUE-NUMERIC TO
+                   WS-COMMAND-RESULT-NUMERIC
+               SET WS-COMMAND-RETURNS-RESULT-YES TO TRUE
+           ELSE
+               IF WS-COMPARE-BASE-NUMERIC < WS-CURRENT-VALUE-NUMERIC
+                   MOVE 1 TO WS-COMMAND-RESULT-NUMERIC
+               ELSE
+                   MOVE 0 TO WS-COMMAND-RESULT-NUMERIC
+               END-IF
+           END-IF.
+       LISP-GREATER-THAN-PROCEDURE.
+      ******Same base-versus-each-argument convention as
+      ******LISP-LESS-THAN-PROCEDURE above
+           IF NOT WS-COMMAND-RETURNS-RESULT-YES THEN
+               MOVE WS-CURRENT-VALUE-NUMERIC TO
+                   WS-COMPARE-BASE-NUMERIC
+               MOVE WS-CURRENT-VALUE-NUMERIC TO
+                   WS-COMMAND-RESULT-NUMERIC
+               SET WS-COMMAND-RETURNS-RESULT-YES TO TRUE
+           ELSE
+               IF WS-COMPARE-BASE-NUMERIC > WS-CURRENT-VALUE-NUMERIC
+                   MOVE 1 TO WS-COMMAND-RESULT-NUMERIC
+               ELSE
+                   MOVE 0 TO WS-COMMAND-RESULT-NUMERIC
+               END-IF
+           END-IF.
+       LISP-EQUAL-PROCEDURE.
+      ******Same base-versus-each-argument convention as
+      ******LISP-LESS-THAN-PROCEDURE above
+           IF NOT WS-COMMAND-RETURNS-RESULT-YES THEN
+               MOVE WS-CURRENT-VALUE-NUMERIC TO
+                   WS-COMPARE-BASE-NUMERIC
+               MOVE WS-CURRENT-VALUE-NUMERIC TO
+                   WS-COMMAND-RESULT-NUMERIC
+               SET WS-COMMAND-RETURNS-RESULT-YES TO TRUE
+           ELSE
+               IF WS-COMPARE-BASE-NUMERIC = WS-CURRENT-VALUE-NUMERIC
+                   MOVE 1 TO WS-COMMAND-RESULT-NUMERIC
+               ELSE
+                   MOVE 0 TO WS-COMMAND-RESULT-NUMERIC
+               END-IF
+           END-IF.
+       LISP-IF-PROCEDURE.
+      ******Called once per argument actually evaluated: the test, and
+      ******whichever of the "then"/"else" values the test selected -
+      ******CHECK-IF-ARGUMENT-SKIP-PROCEDURE keeps the branch not taken
+      ******from ever reaching here, so this paragraph only has to pick
+      ******which evaluated value becomes this command's result
+           IF WS-COMMAND-RETURNS-RESULT = SPACE THEN
+               IF WS-CURRENT-VALUE-NUMERIC = 0
+                   SET WS-IF-CONDITION-FALSE-YES TO TRUE
+               ELSE
+                   SET WS-IF-CONDITION-FALSE-YES TO FALSE
+               END-IF
+               MOVE "1" TO WS-COMMAND-RETURNS-RESULT
+           ELSE
+               IF WS-IF-TEST-SEEN-YES THEN
+                   IF NOT WS-IF-CONDITION-FALSE-YES
+                       MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT
+                   END-IF
+                   MOVE "2" TO WS-COMMAND-RETURNS-RESULT
+               ELSE
+                   IF WS-IF-CONDITION-FALSE-YES
+                       MOVE WS-CURRENT-VALUE TO WS-COMMAND-RESULT
+                   END-IF
+               END-IF
+           END-IF.
        LOG-COMMAND-EVALUTATION.
            MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
            STRING "LISP:" DELIMITED BY SIZE
